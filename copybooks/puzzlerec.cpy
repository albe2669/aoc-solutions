@@ -0,0 +1,5 @@
+      *> shared 80-byte record layout for the line-sequential puzzle-
+      *> input files used across the 2023 day-N programs -- COPY this
+      *> into the FD of any day-N program that reads one of these
+      *> files, so the layout stays identical across the whole set
+               01 puzzle-input-record pic x(80).
