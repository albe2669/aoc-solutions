@@ -6,28 +6,238 @@
        environment division.
            input-output section.
                file-control.
-               select day1-file assign to "day1.dat"
+               *> stock name is "day1.dat" in the current directory,
+               *> but DAY1_INPUT_FILE in the environment overrides it,
+               *> so a run can point at any puzzle-input file without
+               *> a recompile
+               select day1-file assign to dynamic ws-input-file-name
+               organization is line sequential
+               file status is ws-day1-status.
+
+               select detail-report assign to "day1-detail.rpt"
+               organization is line sequential
+               file status is ws-detail-status.
+
+               select exception-report assign to "day1-exceptions.rpt"
+               organization is line sequential
+               file status is ws-exception-status.
+
+               *> last record number processed plus calced-sum-so-far,
+               *> rewritten every ws-checkpoint-interval records so an
+               *> abended run can restart instead of reprocessing the
+               *> whole file
+               select checkpoint-file assign to "day1.ckp"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+               *> small machine-readable result record picked up by
+               *> day1-driver when this program is run as one step of
+               *> a consolidated multi-day batch
+               select summary-file assign to "day1-summary.dat"
                organization is line sequential.
-       
+
+               *> one entry per compute-line execution, appended across
+               *> runs, so calced-sum can be reconstructed without
+               *> rerunning the job
+               select audit-trail-file assign to "day1-audit.trl"
+               organization is line sequential
+               file status is ws-audit-status.
+
        data division.
            file section.
                *> read each line of the file
                fd day1-file.
-               01 day1-record pic x(80).    
+                   copy puzzlerec.
+
+               *> one line per day1-record read, plus a grand-total
+               *> trailer line, so a run can be audited after the fact
+               fd detail-report.
+               01 detail-line pic x(80).
+
+               *> one line per day1-record that has no digit, literal
+               *> or spelled-out, anywhere in it -- so a bad or truncated
+               *> source file gets flagged instead of silently corrupting
+               *> calced-sum
+               fd exception-report.
+               01 exception-line pic x(100).
+
+               fd checkpoint-file.
+               01 checkpoint-record.
+                   05 ckpt-last-rec-no pic 9(7).
+                   05 ckpt-calced-sum pic 9(5).
+                   05 ckpt-exception-count pic 9(7).
+                   05 ckpt-min-num pic 9(2).
+                   05 ckpt-max-num pic 9(2).
+                   05 ckpt-valid-record-count pic 9(7).
+                   *> the input file this checkpoint was taken against --
+                   *> read-checkpoint refuses to restart from a
+                   *> checkpoint that doesn't match ws-input-file-name
+                   05 ckpt-input-file-name pic x(80).
 
-               01 ws-eof pic a(1).
+               fd summary-file.
+               01 summary-record.
+                   05 sr-status pic x(4).
+                   05 sr-calced-sum pic 9(7).
+                   05 sr-record-count pic 9(7).
+                   05 sr-exception-count pic 9(7).
+
+               fd audit-trail-file.
+               01 audit-trail-line pic x(80).
 
            working-storage section.
+               01 ws-eof pic a(1) value 'N'.
+               01 ws-day1-status pic x(2).
+               01 ws-open-failed pic x(1) value 'N'.
+               01 ws-detail-status pic x(2).
+               01 ws-exception-status pic x(2).
                01 keep-going pic x(1) value 'Y'.
                01 i pic 9(2) value 1.
+               01 j pic 9(2) value 1.
                01 first-digit pic x(1).
                01 last-digit pic x(1).
                01 num pic 9(2).
-               01 calced-sum pic 9(5).
+               01 calced-sum pic 9(5) value zero.
+               01 ws-record-count pic 9(7) value 0.
+               01 ws-exception-count pic 9(7) value 0.
+
+               *> line-level statistics, gathered across every valid
+               *> (non-exception) num computed by compute-line
+               01 ws-min-num pic 9(2) value 99.
+               01 ws-max-num pic 9(2) value 0.
+               01 ws-valid-record-count pic 9(7) value 0.
+               01 ws-average-num pic 9(3)v9(2) value zero.
+               01 ws-average-display pic zz9.99.
+
+               *> audit trail: where in puzzle-input-record the first
+               *> and last digit (literal or spelled-out) were matched
+               01 ws-audit-status pic x(2).
+               01 ws-first-digit-pos pic 9(2) value 0.
+               01 ws-last-digit-pos pic 9(2) value 0.
+
+               01 audit-trail-fields.
+                   05 at-rec-no pic z(6)9.
+                   05 filler pic x(3) value space.
+                   05 at-first-pos pic z9.
+                   05 filler pic x(1) value space.
+                   05 at-first-char pic x(1).
+                   05 filler pic x(3) value space.
+                   05 at-last-pos pic z9.
+                   05 filler pic x(1) value space.
+                   05 at-last-char pic x(1).
+                   05 filler pic x(3) value space.
+                   05 at-num pic z9.
+
+               *> restart/checkpoint control
+               01 ws-checkpoint-status pic x(2).
+               01 ws-checkpoint-interval pic 9(5) value 1000.
+               01 ws-checkpoint-quotient pic 9(7).
+               01 ws-checkpoint-remainder pic 9(5).
+               01 ws-restart-rec-no pic 9(7) value 0.
+
+               *> control-total reconciliation: set DAY1_EXPECTED_
+               *> RECORDS in the environment to have the record count
+               *> actually read checked against it; left zero, no
+               *> reconciliation is attempted
+               01 ws-env-name pic x(32).
+               01 ws-expected-record-count pic 9(7) value 0.
+
+               *> input file name: set DAY1_INPUT_FILE in the
+               *> environment to override the stock "day1.dat"
+               01 ws-input-file-name pic x(80) value "day1.dat".
+
+               *> spelled-out digit words one-nine, matched against
+               *> day1-record alongside the literal '0'-'9' characters
+               01 ws-word-matched pic x(1) value 'N'.
+               01 ws-word-digit pic x(1) value space.
+
+               01 digit-word-list.
+                   05 filler pic x(7) value "one  31".
+                   05 filler pic x(7) value "two  32".
+                   05 filler pic x(7) value "three53".
+                   05 filler pic x(7) value "four 44".
+                   05 filler pic x(7) value "five 45".
+                   05 filler pic x(7) value "six  36".
+                   05 filler pic x(7) value "seven57".
+                   05 filler pic x(7) value "eight58".
+                   05 filler pic x(7) value "nine 49".
+
+               01 digit-word-table redefines digit-word-list.
+                   05 digit-word-entry occurs 9 times.
+                       10 digit-word-text pic x(5).
+                       10 digit-word-len pic 9(1).
+                       10 digit-word-value pic 9(1).
+
+               01 detail-line-fields.
+                   05 dl-rec-no pic z(6)9.
+                   05 filler pic x(3) value space.
+                   05 dl-first-digit pic x(1).
+                   05 filler pic x(4) value space.
+                   05 dl-last-digit pic x(1).
+                   05 filler pic x(4) value space.
+                   05 dl-num pic z9.
+                   05 filler pic x(3) value space.
+                   05 dl-literal pic x(13) value "running total".
+                   05 filler pic x(1) value space.
+                   05 dl-running-total pic z(5)9.
+
+               *> field widths here match detail-line-fields
+               *> position-for-position so the column headings line
+               *> up with the data they head
+               01 detail-header.
+                   05 filler pic x(7) value "rec no.".
+                   05 filler pic x(3) value space.
+                   05 filler pic x(5) value "first".
+                   05 filler pic x(5) value "last ".
+                   05 filler pic x(5) value "num  ".
+                   05 filler pic x(13) value space.
+                   05 filler pic x(1) value space.
+                   05 filler pic x(6) value "total ".
+
+               01 detail-trailer.
+                   05 filler pic x(16) value "grand total is".
+                   05 dt-grand-total pic z(5)9.
+
+               01 exception-line-fields.
+                   05 el-rec-no pic z(6)9.
+                   05 filler pic x(3) value space.
+                   05 el-literal pic x(10) value "no digit: ".
+                   05 el-raw-text pic x(80).
+
+               01 exception-header.
+                   05 filler pic x(7) value "rec no.".
+                   05 filler pic x(5) value space.
+                   05 filler pic x(30) value "record text".
 
        procedure division.
        main.
+           perform read-input-file-name.
+           perform read-checkpoint.
+           perform read-expected-record-count.
+
            open input day1-file.
+           if ws-day1-status not = "00"
+               display "unable to open input file "
+                   ws-input-file-name " -- status " ws-day1-status
+               move 'Y' to ws-open-failed
+           else
+               perform process-day1-file
+           end-if.
+
+           perform write-summary-record.
+           if ws-open-failed = 'N'
+               perform reset-checkpoint
+           end-if.
+           stop run.
+
+       process-day1-file.
+           perform open-detail-report.
+           perform open-exception-report.
+           perform open-audit-trail.
+
+               if ws-restart-rec-no > 0
+                   perform skip-ahead-record ws-restart-rec-no times
+               end-if.
+
                perform until ws-eof='Y'
                    read day1-file
                        at end move 'Y' to ws-eof
@@ -35,51 +245,324 @@
                    end-read
                end-perform.
                display "sum is " calced-sum.
+               perform display-statistics.
+               perform reconcile-record-count.
+
+               move spaces to detail-line.
+               move calced-sum to dt-grand-total.
+               move detail-trailer to detail-line.
+               write detail-line.
+
            close day1-file.
-           stop run.
-          
+           close detail-report.
+           close exception-report.
+           close audit-trail-file.
+
+       open-detail-report.
+           *> a restarted run continues the existing report instead of
+           *> truncating it, mirroring the audit trail -- so the
+           *> records before the checkpoint are still there to audit
+           if ws-restart-rec-no > 0
+               open extend detail-report
+               if ws-detail-status = "35"
+                   open output detail-report
+                   move detail-header to detail-line
+                   write detail-line
+               else
+                   move "*** restarted -- see prior run's report"
+                       to detail-line
+                   write detail-line
+               end-if
+           else
+               open output detail-report
+               move detail-header to detail-line
+               write detail-line
+           end-if.
+
+       open-exception-report.
+           if ws-restart-rec-no > 0
+               open extend exception-report
+               if ws-exception-status = "35"
+                   open output exception-report
+                   move exception-header to exception-line
+                   write exception-line
+               else
+                   move "*** restarted -- see prior run's report"
+                       to exception-line
+                   write exception-line
+               end-if
+           else
+               open output exception-report
+               move exception-header to exception-line
+               write exception-line
+           end-if.
+
+       open-audit-trail.
+           *> the audit trail accumulates across runs, so extend the
+           *> existing file rather than truncating it -- but on the
+           *> very first run the file doesn't exist yet, and open
+           *> extend fails on a missing file, so fall back to output
+           open extend audit-trail-file.
+           if ws-audit-status = "35"
+               open output audit-trail-file
+           end-if.
+
+       write-summary-record.
+           open output summary-file.
+           if ws-open-failed = 'Y'
+               move "FAIL" to sr-status
+               move 0 to sr-calced-sum
+               move 0 to sr-record-count
+               move 0 to sr-exception-count
+           else
+               move "OK  " to sr-status
+               move calced-sum to sr-calced-sum
+               move ws-record-count to sr-record-count
+               move ws-exception-count to sr-exception-count
+           end-if.
+           write summary-record.
+           close summary-file.
+
+       display-statistics.
+           if ws-valid-record-count > 0
+               divide calced-sum by ws-valid-record-count
+                   giving ws-average-num
+           else
+               move 0 to ws-min-num
+               move zero to ws-average-num
+           end-if.
+
+           display "---------------------------------------------".
+           display "records processed .......... " ws-record-count.
+           display "records with no digit found . " ws-exception-count.
+           display "minimum num seen ............ " ws-min-num.
+           display "maximum num seen ............ " ws-max-num.
+           move ws-average-num to ws-average-display.
+           display "average num per record ...... " ws-average-display.
+           display "---------------------------------------------".
+
+       read-input-file-name.
+           move "DAY1_INPUT_FILE" to ws-env-name.
+           display ws-env-name upon environment-name.
+           accept ws-input-file-name from environment-value.
+           if ws-input-file-name = spaces
+               move "day1.dat" to ws-input-file-name
+           end-if.
+
+       read-expected-record-count.
+           move "DAY1_EXPECTED_RECORDS" to ws-env-name.
+           display ws-env-name upon environment-name.
+           accept ws-expected-record-count from environment-value.
+
+       reconcile-record-count.
+           if ws-expected-record-count > 0
+               if ws-record-count = ws-expected-record-count
+                   display "control total ok -- " ws-record-count
+                       " records read"
+               else
+                   display "control total break -- expected "
+                       ws-expected-record-count " records, read "
+                       ws-record-count
+               end-if
+           end-if.
+
+       read-checkpoint.
+           move 0 to ws-restart-rec-no.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   at end continue
+                   not at end
+                       if ckpt-last-rec-no > 0
+                           if ckpt-input-file-name = ws-input-file-name
+                               move ckpt-last-rec-no
+                                   to ws-restart-rec-no
+                               move ckpt-last-rec-no to ws-record-count
+                               move ckpt-calced-sum to calced-sum
+                               move ckpt-exception-count
+                                   to ws-exception-count
+                               move ckpt-min-num to ws-min-num
+                               move ckpt-max-num to ws-max-num
+                               move ckpt-valid-record-count
+                                   to ws-valid-record-count
+                           else
+                               display "checkpoint found but belongs "
+                                   "to a different input file -- "
+                                   "starting this run fresh"
+                           end-if
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+       skip-ahead-record.
+           read day1-file
+               at end move 'Y' to ws-eof
+           end-read.
+
+       write-checkpoint.
+           open output checkpoint-file.
+           move ws-record-count to ckpt-last-rec-no.
+           move calced-sum to ckpt-calced-sum.
+           move ws-exception-count to ckpt-exception-count.
+           move ws-min-num to ckpt-min-num.
+           move ws-max-num to ckpt-max-num.
+           move ws-valid-record-count to ckpt-valid-record-count.
+           move ws-input-file-name to ckpt-input-file-name.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       reset-checkpoint.
+           open output checkpoint-file.
+           move 0 to ckpt-last-rec-no.
+           move 0 to ckpt-calced-sum.
+           move 0 to ckpt-exception-count.
+           move 0 to ckpt-min-num.
+           move 0 to ckpt-max-num.
+           move 0 to ckpt-valid-record-count.
+           move spaces to ckpt-input-file-name.
+           write checkpoint-record.
+           close checkpoint-file.
+
        compute-line.
+           add 1 to ws-record-count.
            move 1 to i.
            move space to first-digit.
            move space to last-digit.
+           move 0 to ws-first-digit-pos.
+           move 0 to ws-last-digit-pos.
 
            perform find-first-digit.
            perform find-last-digit.
 
-           string first-digit last-digit delimited by space
-               into num
-           end-string.
+           if first-digit = space
+               perform write-exception-record
+           else
+               string first-digit last-digit delimited by space
+                   into num
+               end-string
+
+               compute calced-sum = calced-sum + num
+
+               add 1 to ws-valid-record-count
+               if num < ws-min-num
+                   move num to ws-min-num
+               end-if
+               if num > ws-max-num
+                   move num to ws-max-num
+               end-if
+
+               perform write-detail-line
+           end-if.
+
+           perform write-audit-record.
+
+           divide ws-record-count by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+           if ws-checkpoint-remainder = 0
+               perform write-checkpoint
+           end-if.
+
+       write-exception-record.
+           add 1 to ws-exception-count.
+           move spaces to exception-line-fields.
+           move ws-record-count to el-rec-no.
+           move puzzle-input-record to el-raw-text.
+           move exception-line-fields to exception-line.
+           write exception-line.
+
+       write-detail-line.
+           move spaces to detail-line-fields.
+           move ws-record-count to dl-rec-no.
+           move first-digit to dl-first-digit.
+           move last-digit to dl-last-digit.
+           move num to dl-num.
+           move calced-sum to dl-running-total.
+           move detail-line-fields to detail-line.
+           write detail-line.
+
+       write-audit-record.
+           move spaces to audit-trail-fields.
+           move ws-record-count to at-rec-no.
+           move ws-first-digit-pos to at-first-pos.
+           move first-digit to at-first-char.
+           move ws-last-digit-pos to at-last-pos.
+           move last-digit to at-last-char.
+           if first-digit = space
+               move zero to at-num
+           else
+               move num to at-num
+           end-if.
+           move audit-trail-fields to audit-trail-line.
+           write audit-trail-line.
 
-           compute calced-sum = calced-sum + num.
-       
        find-first-digit.
            move 'Y' to keep-going.
 
            perform until keep-going='N'
                *> if there is no more data, stop
-               if day1-record(i:1) = space OR i >= length of day1-record
+               if puzzle-input-record(i:1) = space OR
+                       i >= length of puzzle-input-record
                    move 'N' to keep-going
-               else if day1-record(i:1) numeric
-                   move day1-record(i:1) to first-digit
+               else if puzzle-input-record(i:1) numeric
+                   move puzzle-input-record(i:1) to first-digit
+                   move i to ws-first-digit-pos
                    move 'N' to keep-going
+               else
+                   perform match-digit-word
+                   if ws-word-matched = 'Y'
+                       move ws-word-digit to first-digit
+                       move i to ws-first-digit-pos
+                       move 'N' to keep-going
+                   end-if
                end-if
 
                add 1 to i
            end-perform.
-        
+
        find-last-digit.
-           move length of day1-record to i.
+           move length of puzzle-input-record to i.
            move 'Y' to keep-going.
 
            perform until keep-going='N'
                *> if there is no more data, stop
-               if i = 0 
+               if i = 0
                    move 'N' to keep-going
-               else if day1-record(i:1) numeric
-                   move day1-record(i:1) to last-digit
+               else if puzzle-input-record(i:1) numeric
+                   move puzzle-input-record(i:1) to last-digit
+                   move i to ws-last-digit-pos
                    move 'N' to keep-going
+               else
+                   perform match-digit-word
+                   if ws-word-matched = 'Y'
+                       move ws-word-digit to last-digit
+                       move i to ws-last-digit-pos
+                       move 'N' to keep-going
+                   end-if
                end-if
 
                add -1 to i
            end-perform.
-           
+
+       match-digit-word.
+           *> does a spelled-out digit word (one-nine) start at
+           *> puzzle-input-record position i?  scanning is done one
+           *> character at a time by the callers, so this only has to
+           *> try each word at the current position
+           move 'N' to ws-word-matched.
+           move 1 to j.
+
+           perform until j > 9 or ws-word-matched = 'Y'
+               if i + digit-word-len(j) - 1 <=
+                       length of puzzle-input-record
+                   if puzzle-input-record(i:digit-word-len(j)) =
+                           digit-word-text(j)(1:digit-word-len(j))
+                       move digit-word-value(j) to ws-word-digit
+                       move 'Y' to ws-word-matched
+                   end-if
+               end-if
+
+               add 1 to j
+           end-perform.
+
