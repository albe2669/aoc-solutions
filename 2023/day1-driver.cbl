@@ -0,0 +1,172 @@
+       *> drives day1 (and whatever day-N programs join it later) over
+       *> a list of puzzle input files and rolls the individual runs
+       *> up into one consolidated report, so the whole set can be run
+       *> as a single batch instead of invoking each day by hand.
+       *>
+       *> each day-entry names the program to run and the environment
+       *> variable that program reads its input file name from (day1
+       *> honours DAY1_INPUT_FILE) -- the driver sets that variable to
+       *> the real input file before shelling out, so no staging copy
+       *> is needed.
+       identification  division.
+       program-id. day1-driver.
+
+       environment division.
+           input-output section.
+               file-control.
+               select summary-in-file assign to "day1-summary.dat"
+               organization is line sequential
+               file status is ws-summary-status.
+
+               select consolidated-report assign to "day1-driver.rpt"
+               organization is line sequential.
+
+       data division.
+           file section.
+               *> layout matches the summary-record each day-N program
+               *> is expected to write just before it ends
+               fd summary-in-file.
+               01 summary-in-record.
+                   05 sif-status pic x(4).
+                   05 sif-calced-sum pic 9(7).
+                   05 sif-record-count pic 9(7).
+                   05 sif-exception-count pic 9(7).
+
+               fd consolidated-report.
+               01 consolidated-line pic x(80).
+
+           working-storage section.
+               01 idx pic 9(2) value 1.
+               01 ws-shell-cmd pic x(80).
+               01 ws-env-name pic x(32).
+               01 ws-summary-status pic x(2).
+               01 ws-combined-total pic 9(7) value zero.
+
+               01 day-entry-count pic 9(2) value zero.
+               01 day-entry-table.
+                   05 day-entry occurs 25 times.
+                       10 de-label pic x(10).
+                       10 de-input-file pic x(40).
+                       10 de-input-env-name pic x(32).
+                       10 de-program-name pic x(20).
+                       10 de-calced-sum pic 9(7).
+                       10 de-failed pic x(1).
+
+               01 consolidated-line-fields.
+                   05 cl-label pic x(10).
+                   05 filler pic x(3) value space.
+                   05 cl-sum pic z(6)9.
+                   05 filler pic x(3) value space.
+                   05 cl-status pic x(10).
+
+               *> field widths here match consolidated-line-fields
+               *> position-for-position so the column headings (and
+               *> the trailer's combined total) line up with the data
+               01 consolidated-header.
+                   05 filler pic x(10) value "day".
+                   05 filler pic x(3) value space.
+                   05 filler pic x(7) value "sum".
+                   05 filler pic x(3) value space.
+                   05 filler pic x(10) value "status".
+
+               01 consolidated-trailer.
+                   05 filler pic x(10) value "combined".
+                   05 filler pic x(3) value space.
+                   05 ct-combined-total pic z(6)9.
+
+       procedure division.
+       main.
+           perform load-day-table.
+           open output consolidated-report.
+
+               move consolidated-header to consolidated-line.
+               write consolidated-line.
+
+               move 1 to idx.
+               perform until idx > day-entry-count
+                   perform run-one-day
+                   add 1 to idx
+               end-perform.
+
+               move spaces to consolidated-line.
+               move ws-combined-total to ct-combined-total.
+               move consolidated-trailer to consolidated-line.
+               write consolidated-line.
+
+           close consolidated-report.
+           display "combined total is " ws-combined-total.
+           stop run.
+
+       load-day-table.
+           *> as more day-N programs join the set, add one move group
+           *> here for each -- the program named must read its input
+           *> file name from the environment variable given in
+           *> de-input-env-name
+           *> de-input-file and de-program-name are both relative to
+           *> the driver's own current directory (2023/) -- keep the
+           *> day-1/ prefix consistent between the two, since the
+           *> called program inherits the driver's cwd and resolves
+           *> its own input file name the same way
+           move "day 1" to de-label(1).
+           move "day-1/day1.dat" to de-input-file(1).
+           move "DAY1_INPUT_FILE" to de-input-env-name(1).
+           move "day-1/day1" to de-program-name(1).
+           move 1 to day-entry-count.
+
+       run-one-day.
+           move de-input-env-name(idx) to ws-env-name.
+           display ws-env-name upon environment-name.
+           display de-input-file(idx) upon environment-value.
+
+           *> clear out any summary left over from a previous run of
+           *> this step -- otherwise a day-N program that abends
+           *> before it reaches its own write-summary-record would
+           *> leave read-day-summary picking up a stale, unrelated sum
+           perform clear-day-summary.
+
+           move spaces to ws-shell-cmd.
+           string "./" de-program-name(idx) delimited by space
+               into ws-shell-cmd
+           end-string.
+           call "SYSTEM" using ws-shell-cmd.
+
+           perform read-day-summary.
+
+           move spaces to consolidated-line-fields.
+           move de-label(idx) to cl-label.
+           if de-failed(idx) = 'Y'
+               move "FAILED" to cl-status
+           else
+               move de-calced-sum(idx) to cl-sum
+               move "ok" to cl-status
+               add de-calced-sum(idx) to ws-combined-total
+           end-if.
+           move consolidated-line-fields to consolidated-line.
+           write consolidated-line.
+
+       clear-day-summary.
+           open output summary-in-file.
+           close summary-in-file.
+
+       read-day-summary.
+           *> a step that never produces a summary (bad/missing input
+           *> file, the called program crashing, ...) is rolled up as
+           *> a failed day instead of aborting the whole batch, so one
+           *> bad day-N input doesn't force babysitting the whole run
+           move zero to de-calced-sum(idx).
+           move 'N' to de-failed(idx).
+           open input summary-in-file.
+           if ws-summary-status not = "00"
+               move 'Y' to de-failed(idx)
+           else
+               read summary-in-file
+                   at end move 'Y' to de-failed(idx)
+                   not at end
+                       if sif-status = "FAIL"
+                           move 'Y' to de-failed(idx)
+                       else
+                           move sif-calced-sum to de-calced-sum(idx)
+                       end-if
+               end-read
+               close summary-in-file
+           end-if.
